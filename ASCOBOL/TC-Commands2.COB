@@ -1,56 +1,136 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CASH PIC 999 VALUES 123.
-       01  TOTAL PIC 9999 VALUES 1000.
-       01  CHEQUES PIC 9999 VALUES 1533.
-
-       01  TAX PIC 999 VALUES 250.
-       01  GROSSPAY PIC 999 VALUES 750.
-       01  TOTAL1 PIC 9999 VALUES 2554.
-
-       01  SIZEE PIC 9999 VALUES 250.
-       01  MAGNITUDE PIC 9(4)V99 VALUES 123.45.
-
-       01  AMOUNT1 PIC 9999 VALUES 2544.
-       01  AMOUNT2 PIC 999 VALUES 354.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ADDITION"
-            DISPLAY "CASH IS = "CASH.
-            DISPLAY "TOTAL IS = "TOTAL.
-            ADD CASH,CHEQUES GIVING TOTAL.
-            DISPLAY "TOTAL + CASH + CHEQUES= "TOTAL "," CHEQUES.
-
-           DISPLAY "SUBTRACTION".
-           DISPLAY "TAX = "TAX.
-           DISPLAY "GROSSPAY = "GROSSPAY.
-           DISPLAY "TOTAL = "TOTAL1.
-           SUBTRACT TAX FROM GROSSPAY, TOTAL1.
-           DISPLAY "TOTAL = "TOTAL1 "," GROSSPAY.
-
-           DISPLAY "MULTIPLICATIONS".
-           DISPLAY "SIZEE = "SIZEE.
-           DISPLAY "MAGNITUDE = "MAGNITUDE.
-           MULTIPLY 10 BY SIZEE, MAGNITUDE.
-           DISPLAY "10 * SIZEE * MAGNITUDE = "MAGNITUDE "," SIZEE.
-
-           DISPLAY "DIVISION".
-           DISPLAY "AMOUNT1 = "AMOUNT1.
-           DISPLAY "AMOUNT2 = "AMOUNT2.
-           DIVIDE 15 INTO AMOUNT1 ROUNDED, AMOUNT2.
-           DISPLAY "AMOUNT1/15 = "AMOUNT1.
-           DISPLAY "AMOUNT2/15 = "AMOUNT2.
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:       T. CONRAD
+000030* INSTALLATION: CSIS DATA PROCESSING
+000040* DATE-WRITTEN: 08/09/2026
+000050* DATE-COMPILED:
+000060* PURPOSE:      BATCH CALCULATOR.  READS AN OPERATION CODE AND
+000070*               TWO OPERANDS FROM CALCIN.DAT AND WRITES THE
+000080*               COMPUTED RESULT FOR EACH ROW TO CALCOUT.DAT.
+000090* TECTONICS:    COBC
+000100******************************************************************
+000110* MODIFICATION HISTORY:
+000120*   08/09/2026  TC  REPLACED THE HARDCODED VALUE-CLAUSE ARITHMETIC
+000130*                   DEMONSTRATION WITH A REAL BATCH CALCULATOR
+000140*                   DRIVEN BY CALCIN.DAT, WRITING CALCOUT.DAT.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. TC-COMMANDS2.
+000180
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CALC-IN ASSIGN TO "CALCIN.DAT"
+000230                ORGANIZATION IS LINE SEQUENTIAL.
+000240
+000250     SELECT CALC-OUT ASSIGN TO "CALCOUT.DAT"
+000260                ORGANIZATION IS LINE SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CALC-IN.
+000310     01  CALC-IN-REC.
+000320         88  END-OF-CALC-IN            VALUE HIGH-VALUE.
+000330         02  CI-OPERATION-CODE         PIC X(1).
+000340             88  ADD-OPERATION         VALUE "A".
+000350             88  SUBTRACT-OPERATION    VALUE "S".
+000360             88  MULTIPLY-OPERATION    VALUE "M".
+000370             88  DIVIDE-OPERATION      VALUE "D".
+000380         02  CI-OPERAND-1              PIC 9(6)V99.
+000390         02  CI-OPERAND-2              PIC 9(6)V99.
+000400
+000410 FD  CALC-OUT.
+000420     01  CALC-OUT-REC.
+000430         02  CO-OPERATION-CODE         PIC X(1).
+000440         02  CO-OPERAND-1              PIC 9(6)V99.
+000450         02  CO-OPERAND-2              PIC 9(6)V99.
+000460         02  CO-RESULT                 PIC S9(7)V99 SIGN IS
+000465                                       LEADING SEPARATE.
+000470         02  CO-ERROR-FLAG             PIC X(1).
+000480
+000490 WORKING-STORAGE SECTION.
+000500 PROCEDURE DIVISION.
+000510******************************************************************
+000520* 0000-MAINLINE
+000530******************************************************************
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE
+000560         THRU 1000-INITIALIZE-EXIT.
+000570
+000580     PERFORM 2000-PROCESS-ONE-CALCULATION
+000590         THRU 2000-PROCESS-ONE-CALCULATION-EXIT
+000600         UNTIL END-OF-CALC-IN.
+000610
+000620     PERFORM 8000-TERMINATE
+000630         THRU 8000-TERMINATE-EXIT.
+000640
+000650     PERFORM 9999-EXIT
+000660         THRU 9999-EXIT-EXIT.
+000670
+000680******************************************************************
+000690* 1000-INITIALIZE
+000700******************************************************************
+000710 1000-INITIALIZE.
+000720     OPEN INPUT CALC-IN.
+000730     OPEN OUTPUT CALC-OUT.
+000740     READ CALC-IN
+000750         AT END SET END-OF-CALC-IN TO TRUE
+000760     END-READ.
+000770 1000-INITIALIZE-EXIT.
+000780     EXIT.
+000790
+000800******************************************************************
+000810* 2000-PROCESS-ONE-CALCULATION - APPLIES THE ROW'S OPERATION CODE
+000820* TO ITS TWO OPERANDS AND WRITES THE RESULT TO CALCOUT.DAT.  AN
+000830* UNRECOGNIZED OPERATION CODE OR A DIVIDE BY ZERO IS FLAGGED ON
+000840* THE OUTPUT ROW RATHER THAN ABENDING THE RUN.
+000850******************************************************************
+000860 2000-PROCESS-ONE-CALCULATION.
+000870     MOVE CI-OPERATION-CODE TO CO-OPERATION-CODE.
+000880     MOVE CI-OPERAND-1      TO CO-OPERAND-1.
+000890     MOVE CI-OPERAND-2      TO CO-OPERAND-2.
+000900     MOVE "N"               TO CO-ERROR-FLAG.
+000910     MOVE ZEROS             TO CO-RESULT.
+000920
+000930     EVALUATE TRUE
+000940         WHEN ADD-OPERATION
+000950             COMPUTE CO-RESULT = CI-OPERAND-1 + CI-OPERAND-2
+000960         WHEN SUBTRACT-OPERATION
+000970             COMPUTE CO-RESULT = CI-OPERAND-1 - CI-OPERAND-2
+000980         WHEN MULTIPLY-OPERATION
+000990             COMPUTE CO-RESULT = CI-OPERAND-1 * CI-OPERAND-2
+001000         WHEN DIVIDE-OPERATION
+001010             IF CI-OPERAND-2 = ZERO
+001020                 MOVE "Y" TO CO-ERROR-FLAG
+001030             ELSE
+001040                 COMPUTE CO-RESULT ROUNDED =
+001050                     CI-OPERAND-1 / CI-OPERAND-2
+001060             END-IF
+001070         WHEN OTHER
+001080             MOVE "Y" TO CO-ERROR-FLAG
+001090     END-EVALUATE.
+001100
+001110     WRITE CALC-OUT-REC.
+001120
+001130     READ CALC-IN
+001140         AT END SET END-OF-CALC-IN TO TRUE
+001150     END-READ.
+001160 2000-PROCESS-ONE-CALCULATION-EXIT.
+001170     EXIT.
+001180
+001190******************************************************************
+001200* 8000-TERMINATE
+001210******************************************************************
+001220 8000-TERMINATE.
+001230     CLOSE CALC-IN.
+001240     CLOSE CALC-OUT.
+001250 8000-TERMINATE-EXIT.
+001260     EXIT.
+001270
+001280******************************************************************
+001290* 9999-EXIT - COMMON PROGRAM EXIT
+001300******************************************************************
+001310 9999-EXIT.
+001320     STOP RUN.
+001330 9999-EXIT-EXIT.
+001340     EXIT.
+001350 END PROGRAM TC-COMMANDS2.
