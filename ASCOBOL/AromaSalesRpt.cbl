@@ -3,6 +3,54 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  NMD  Added REJOILS.DAT reject listing for sales
+      *                    lines that fail the essential-oil edit so
+      *                    non-essential volume is no longer silently
+      *                    dropped by the sort input procedure.
+      *   2026-08-09  NMD  Oil-Cost table now loaded from OILCOST.DAT at
+      *                    the start of Produce-Summary-Report instead
+      *                    of being hardcoded in WORKING-STORAGE.
+      *   2026-08-09  NMD  Added per-oil-number subtotal lines under
+      *                    each customer block on AROMASALES.RPT.
+      *   2026-08-09  NMD  Oil codes outside the 1-30 Oil-Cost table
+      *                    range are now diverted to OILEXCPT.DAT
+      *                    before the sort instead of reaching the
+      *                    COMPUTE against Oil-Cost.
+      *   2026-08-09  NMD  Added YTDTOTAL.DAT carry-forward file so
+      *                    year-to-date totals accumulate across runs
+      *                    and print on AROMASALES.RPT.
+      *   2026-08-09  NMD  Added RANKSALE.RPT, a second sort pass over
+      *                    a per-customer summary file that ranks
+      *                    customers by sales value descending.
+      *   2026-08-09  NMD  Essential-oil sales lines are now matched
+      *                    against a CUSTMAST.DAT customer master
+      *                    loaded into a table; unmatched customer IDs
+      *                    go to CUSTEXCP.DAT instead of the report.
+      *   2026-08-09  NMD  Added SALESDTL.CSV, a delimited export of
+      *                    the sales detail written from the same
+      *                    Print-Customer-Lines pass as the report.
+      *   2026-08-09  NMD  Added a rep code to CUSTMAST.DAT, a new
+      *                    REPS.DAT commission-rate file, and
+      *                    REPCOMM.RPT showing commission owed per
+      *                    rep against each customer's sales value.
+      *   2026-08-09  NMD  Added CHECKPT.DAT checkpoint/restart support
+      *                    to the sort input procedure so a job that
+      *                    abends partway through a large SALES.DAT can
+      *                    be restarted past already-processed records
+      *                    instead of reprocessing the whole file.
+      *   2026-08-09  NMD  Fixed restart to carry forward the prior
+      *                    run's released work records (CKPWORK.DAT)
+      *                    and append, not truncate, REJOILS.DAT,
+      *                    OILEXCPT.DAT and CUSTEXCP.DAT on restart -
+      *                    a SORT INPUT PROCEDURE can't resume mid-sort,
+      *                    so skipping the already-read prefix without
+      *                    replaying its output was dropping those
+      *                    records from every downstream report. Also
+      *                    added a 1-30 bounds check on OILCOST.DAT's
+      *                    oil number when loading the Oil-Cost table,
+      *                    matching the existing AS-Oil-Name guard.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -21,6 +69,70 @@
        SELECT Aroma-Sorted ASSIGN TO "SORTSALE.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT Aroma-Reject ASSIGN TO "REJOILS.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Aroma-Exception ASSIGN TO "OILEXCPT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Ytd-Totals-File ASSIGN TO "YTDTOTAL.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Cust-Summary-File ASSIGN TO "CUSTSUM.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Cust-Rank-Work ASSIGN TO "RANK.TMP".
+
+       SELECT Aroma-Rank-Report ASSIGN TO "RANKSALE.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Customer-Master ASSIGN TO "CUSTMAST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Cust-Exception ASSIGN TO "CUSTEXCP.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Aroma-Csv ASSIGN TO "SALESDTL.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Reps-File ASSIGN TO "REPS.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Comm-Summary-File ASSIGN TO "COMMSUM.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Comm-Work ASSIGN TO "COMM.TMP".
+
+       SELECT Aroma-Comm-Report ASSIGN TO "REPCOMM.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Checkpoint-File ASSIGN TO "CHECKPT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Carry-Forward-File ASSIGN TO "CKPWORK.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    The four files below hold only the output produced since
+      *    the last checkpoint.  They are flushed into the real
+      *    REJOILS.DAT/OILEXCPT.DAT/CUSTEXCP.DAT/CKPWORK.DAT files at
+      *    the same moment Write-Checkpoint fires, so a restart's
+      *    skip-ahead count and the carried-forward output always
+      *    cover the identical range of SALES.DAT records.
+       SELECT OPTIONAL Reject-Buffer ASSIGN TO "REJOILS.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Exception-Buffer ASSIGN TO "OILEXCPT.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Cust-Exception-Buffer ASSIGN TO "CUSTEXCP.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL Carry-Forward-Buffer ASSIGN TO "CKPWORK.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD Aroma-Sales.
@@ -45,24 +157,165 @@
                    03 AW-Oil-Number           PIC 99.
                02 AW-Unit-Size             PIC 99.
                02 AW-Units-Sold            PIC 999.
+               02 AW-Rep-Code              PIC X(3).
 
        FD Aroma-Report.
            01 Print-Line                   PIC X(64).
 
        FD Aroma-Sorted.
-           01 Sorted-Record                   PIC X(33).
+           01 Sorted-Record                   PIC X(36).
+
+       FD Aroma-Reject.
+           01 Reject-Record.
+               02 RR-Customer-ID          PIC X(5).
+               02 RR-Customer-Name        PIC X(20).
+               02 RR-Oil-Id               PIC X(3).
+               02 RR-Unit-Size            PIC 99.
+               02 RR-Units-Sold           PIC 999.
+
+       FD Oil-Cost-File.
+           01 Oil-Cost-Rec.
+               88 End-Of-Oil-Cost-File  VALUE HIGH-VALUES.
+               02 OCF-Oil-Number        PIC 99.
+               02 OCF-Oil-Cost          PIC 9(2)V99.
+
+       FD Aroma-Exception.
+           01 Exception-Record.
+               02 ER-Customer-ID          PIC X(5).
+               02 ER-Customer-Name        PIC X(20).
+               02 ER-Oil-Id               PIC X(3).
+               02 ER-Unit-Size            PIC 99.
+               02 ER-Units-Sold           PIC 999.
+
+       FD Ytd-Totals-File.
+           01 Ytd-Totals-Rec.
+               02 YF-Sales                PIC 9(7).
+               02 YF-Qty-Sold             PIC 9(8).
+               02 YF-Sales-Value          PIC 9(8)V99.
+
+       FD Cust-Summary-File.
+           01 Cust-Summary-Rec.
+               02 CS-Customer-Id          PIC X(5).
+               02 CS-Customer-Name        PIC X(20).
+               02 CS-Cust-Sales           PIC 999.
+               02 CS-Cust-Qty-Sold        PIC 9(5).
+               02 CS-Cust-Sales-Value     PIC 9(5)V99.
+
+       SD Cust-Rank-Work.
+           01 Cust-Rank-Rec.
+               88 End-Of-Rank-File        VALUE HIGH-VALUES.
+               02 CR-Customer-Id          PIC X(5).
+               02 CR-Customer-Name        PIC X(20).
+               02 CR-Cust-Sales           PIC 999.
+               02 CR-Cust-Qty-Sold        PIC 9(5).
+               02 CR-Cust-Sales-Value     PIC 9(5)V99.
+
+       FD Aroma-Rank-Report.
+           01 Rank-Print-Line             PIC X(64).
+
+       FD Customer-Master.
+           01 Customer-Master-Rec.
+               88 End-Of-Cust-Master   VALUE HIGH-VALUES.
+               02 CM-Customer-Id       PIC X(5).
+               02 CM-Customer-Name     PIC X(20).
+               02 CM-Rep-Code          PIC X(3).
+
+       FD Cust-Exception.
+           01 Cust-Exception-Rec.
+               02 CE-Customer-ID          PIC X(5).
+               02 CE-Customer-Name        PIC X(20).
+               02 CE-Oil-Id               PIC X(3).
+               02 CE-Unit-Size            PIC 99.
+               02 CE-Units-Sold           PIC 999.
+
+       FD Aroma-Csv.
+           01 Csv-Line                    PIC X(80).
+
+       FD Reps-File.
+           01 Reps-Rec.
+               88 End-Of-Reps-File      VALUE HIGH-VALUES.
+               02 RF-Rep-Code           PIC X(3).
+               02 RF-Rep-Name           PIC X(20).
+               02 RF-Commission-Rate    PIC V999.
+
+       FD Comm-Summary-File.
+           01 Comm-Summary-Rec.
+               02 CMS-Rep-Code          PIC X(3).
+               02 CMS-Customer-Id       PIC X(5).
+               02 CMS-Customer-Name     PIC X(20).
+               02 CMS-Sales-Value       PIC 9(5)V99.
+               02 CMS-Commission        PIC 9(5)V99.
+
+       SD Comm-Work.
+           01 Comm-Work-Rec.
+               88 End-Of-Comm-File      VALUE HIGH-VALUES.
+               02 CW-Rep-Code           PIC X(3).
+               02 CW-Customer-Id        PIC X(5).
+               02 CW-Customer-Name      PIC X(20).
+               02 CW-Sales-Value        PIC 9(5)V99.
+               02 CW-Commission         PIC 9(5)V99.
+
+       FD Aroma-Comm-Report.
+           01 Comm-Print-Line             PIC X(64).
+
+       FD Checkpoint-File.
+           01 Checkpoint-Rec.
+               02 CKP-Records-Processed      PIC 9(7).
+               02 CKP-Reject-Oil-Count       PIC 9(5).
+               02 CKP-Exception-Oil-Count    PIC 9(5).
+               02 CKP-Unknown-Customer-Count PIC 9(5).
+
+       FD Carry-Forward-File.
+           01 Carry-Forward-Rec                PIC X(36).
+               88 End-Of-Carry-Forward         VALUE HIGH-VALUES.
+
+       FD Reject-Buffer.
+           01 Reject-Buffer-Rec                PIC X(33).
+               88 End-Of-Reject-Buffer         VALUE HIGH-VALUES.
+
+       FD Exception-Buffer.
+           01 Exception-Buffer-Rec             PIC X(33).
+               88 End-Of-Exception-Buffer      VALUE HIGH-VALUES.
+
+       FD Cust-Exception-Buffer.
+           01 Cust-Exception-Buffer-Rec        PIC X(33).
+               88 End-Of-Cust-Exception-Buffer VALUE HIGH-VALUES.
+
+       FD Carry-Forward-Buffer.
+           01 Carry-Forward-Buffer-Rec         PIC X(36).
+               88 End-Of-Carry-Forward-Buffer  VALUE HIGH-VALUES.
 
        WORKING-STORAGE SECTION.
+       01  Checkpoint-Interval            PIC 9(5) VALUE 00100.
+       01  Records-Read-Count             PIC 9(7) VALUE ZEROS.
+       01  Restart-Count                  PIC 9(7) VALUE ZEROS.
+       01  Checkpoint-Work.
+           02  Checkpoint-Quotient        PIC 9(7).
+           02  Checkpoint-Remainder       PIC 9(5).
+
        01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                       VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                       VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                       VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+           02  Oil-Cost-Entry OCCURS 30 TIMES.
+               03 OIL-COST           PIC 99V99 VALUE ZEROS.
+
+       01  Cust-Master-Count           PIC 9(4) VALUE ZEROS.
+
+       01  Customer-Master-Table.
+           02  Cust-Master-Entry OCCURS 1 TO 1000 TIMES
+                       DEPENDING ON Cust-Master-Count
+                       INDEXED BY Cust-Master-Idx.
+               03 CMT-Customer-Id     PIC X(5).
+               03 CMT-Customer-Name   PIC X(20).
+               03 CMT-Rep-Code        PIC X(3).
+
+       01  Rep-Count                   PIC 9(3) VALUE ZEROS.
+
+       01  Rep-Table.
+           02  Rep-Entry OCCURS 1 TO 200 TIMES
+                       DEPENDING ON Rep-Count
+                       INDEXED BY Rep-Idx.
+               03 RT-Rep-Code          PIC X(3).
+               03 RT-Rep-Name          PIC X(20).
+               03 RT-Commission-Rate   PIC V999.
 
        01  Report-Main-Title         PIC X(44)
             VALUE "              AROMAMORA SUMMARY SALES REPORT".
@@ -110,12 +363,141 @@
            02  Cust-Sales              PIC 999.
            02  Cust-Qty-Sold           PIC 9(5).
            02  Cust-Sales-Value        PIC 9(5)V99.
+           02  Cust-Commission         PIC 9(5)V99.
+
+       01  Cust-Rep-Code                PIC X(3).
+
+       01  Oil-Breakdown-Line.
+           02  FILLER                  PIC X(6) VALUE SPACES.
+           02  FILLER                  PIC X(6) VALUE "OIL #".
+           02  Prn-Oil-Number          PIC Z9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Oil-Qty             PIC ZZ,ZZ9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Oil-Value           PIC $$$,$$9.99.
+
+       01  Cust-Oil-Table.
+           02  Cust-Oil-Entry OCCURS 30 TIMES.
+               03  CO-Oil-Qty          PIC 9(5)    VALUE ZEROS.
+               03  CO-Oil-Value        PIC 9(5)V99 VALUE ZEROS.
+
+       01  Oil-Sub                     PIC 99.
 
        01  Final-Totals.
            02  Total-Sales             PIC 9(5)    VALUE ZEROS.
            02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
            02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
 
+       01  Reject-Totals.
+           02  Reject-Oil-Count        PIC 9(5)    VALUE ZEROS.
+           02  Exception-Oil-Count     PIC 9(5)    VALUE ZEROS.
+           02  Unknown-Customer-Count  PIC 9(5)    VALUE ZEROS.
+
+       01  Total-Reject-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "NON-ESSENTIAL RECS:".
+           02  Prn-Reject-Count        PIC BBBBBZZ,ZZ9.
+
+       01  Total-Exception-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "BAD OIL CODE RECS :".
+           02  Prn-Exception-Count     PIC BBBBBZZ,ZZ9.
+
+       01  Total-Cust-Exception-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "UNKNOWN CUST IDS  :".
+           02  Prn-Cust-Exception-Count PIC BBBBBZZ,ZZ9.
+
+       01  Ytd-Totals.
+           02  YTD-Sales               PIC 9(7)    VALUE ZEROS.
+           02  YTD-Qty-Sold            PIC 9(8)    VALUE ZEROS.
+           02  YTD-Sales-Value         PIC 9(8)V99 VALUE ZEROS.
+
+       01  Rank-Main-Title             PIC X(44)
+            VALUE "            TOP CUSTOMERS BY SALES VALUE".
+
+       01  Rank-Subtitles.
+           02  FILLER                  PIC X(5) VALUE "RANK ".
+           02  FILLER                  PIC BX(13) VALUE
+           " CUSTOMER NAME".
+           02  FILLER                  PIC X(8) VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "CUST-ID   ".
+           02  FILLER                  PIC X(11) VALUE "SALES VALUE".
+
+       01  Customer-Rank-Line.
+           02  Prn-Rank-No             PIC ZZZ9.
+           02  FILLER                  PIC X(1) VALUE SPACES.
+           02  Prn-Rank-Cust-Name      PIC X(20).
+           02  Prn-Rank-Cust-Id        PIC BBB9(5).
+           02  Prn-Rank-Sales-Value    PIC BBBB$$$,$$9.99.
+
+       01  Rank-No                     PIC 9(4)    VALUE ZEROS.
+
+       01  Csv-Header-Line              PIC X(80) VALUE
+           "CUST ID,CUST NAME,OIL NUM,UNIT SIZE,UNITS SOLD,SALE VALUE".
+
+       01  Csv-Detail-Line.
+           02  CSV-Customer-Id          PIC X(5).
+           02  FILLER                   PIC X VALUE ",".
+           02  CSV-Customer-Name        PIC X(20).
+           02  FILLER                   PIC X VALUE ",".
+           02  CSV-Oil-Number           PIC Z9.
+           02  FILLER                   PIC X VALUE ",".
+           02  CSV-Unit-Size            PIC Z9.
+           02  FILLER                   PIC X VALUE ",".
+           02  CSV-Units-Sold           PIC ZZ9.
+           02  FILLER                   PIC X VALUE ",".
+           02  CSV-Sale-Value           PIC ZZZZ9.99.
+
+       01  Comm-Main-Title              PIC X(44)
+            VALUE "           SALES COMMISSION BY REP REPORT".
+
+       01  Comm-Subtitles.
+           02  FILLER                  PIC BX(13) VALUE
+           " CUSTOMER NAME".
+           02  FILLER                  PIC X(8) VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "CUST-ID   ".
+           02  FILLER                  PIC X(13) VALUE "SALES VALUE  ".
+           02  FILLER                  PIC X(10) VALUE "COMMISSION".
+
+       01  Comm-Customer-Line.
+           02  Prn-Comm-Cust-Name      PIC X(20).
+           02  Prn-Comm-Cust-Id        PIC BBB9(5).
+           02  Prn-Comm-Sales-Value    PIC BBBB$$$,$$9.99.
+           02  Prn-Comm-Commission     PIC BBB$$$,$$9.99.
+
+       01  Rep-Header-Line.
+           02  FILLER                  PIC X(5) VALUE "REP: ".
+           02  Prn-Rep-Code            PIC X(3).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  Prn-Rep-Name            PIC X(20).
+
+       01  Rep-Total-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "REP COMMISSION    :".
+           02  Prn-Rep-Commission      PIC B$$$$,$$9.99.
+
+       01  Grand-Comm-Total-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "TOTAL COMMISSION  :".
+           02  Prn-Grand-Commission    PIC B$$$$,$$9.99.
+
+       01  Comm-Totals.
+           02  Rep-Commission          PIC 9(6)V99 VALUE ZEROS.
+           02  Grand-Commission        PIC 9(7)V99 VALUE ZEROS.
+           02  Prev-Rep-Code           PIC X(3).
+
+       01  Total-Ytd-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "YTD SALES VALUE   :".
+           02  Prn-Ytd-Sales-Value     PIC B$$$$,$$9.99.
+
        01  Temp-Variables.
            02  Sale-Qty-Sold           PIC 99999.
            02  Value-Of-Sale           PIC 999999V99.
@@ -123,31 +505,358 @@
 
        PROCEDURE DIVISION.
        Produce-Summary-Report.
+           PERFORM Load-Oil-Cost-Table.
+           PERFORM Load-Customer-Master.
+           PERFORM Load-Rep-Table.
+           PERFORM Load-Ytd-Totals.
            SORT Aroma-Work ON ASCENDING AW-Customer-Name
                 INPUT PROCEDURE IS Select-Essential-Oils
                 OUTPUT PROCEDURE IS Print-Summary-Report.
+           PERFORM Produce-Rank-Report.
+           PERFORM Produce-Commission-Report.
            STOP RUN.
 
+       Produce-Rank-Report.
+           SORT Cust-Rank-Work ON DESCENDING CR-Cust-Sales-Value
+                USING Cust-Summary-File
+                OUTPUT PROCEDURE IS Print-Rank-Report.
+
+       Produce-Commission-Report.
+           SORT Comm-Work ON ASCENDING CW-Rep-Code
+                USING Comm-Summary-File
+                OUTPUT PROCEDURE IS Print-Commission-Report.
+
+       Load-Oil-Cost-Table.
+           OPEN INPUT Oil-Cost-File.
+           READ Oil-Cost-File
+               AT END SET End-Of-Oil-Cost-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Oil-Cost-File
+               IF OCF-Oil-Number >= 1 AND OCF-Oil-Number <= 30
+                   MOVE OCF-Oil-Cost TO OIL-COST(OCF-Oil-Number)
+               ELSE
+                   DISPLAY "LOAD-OIL-COST-TABLE: OIL NUMBER "
+                           OCF-Oil-Number
+                           " OUT OF RANGE, ROW SKIPPED"
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET End-Of-Oil-Cost-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE Oil-Cost-File.
+
+       Load-Customer-Master.
+           MOVE ZEROS TO Cust-Master-Count.
+           OPEN INPUT Customer-Master.
+           READ Customer-Master
+               AT END SET End-Of-Cust-Master TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Cust-Master
+               ADD 1 TO Cust-Master-Count
+               MOVE CM-Customer-Id   TO
+                    CMT-Customer-Id(Cust-Master-Count)
+               MOVE CM-Customer-Name TO
+                    CMT-Customer-Name(Cust-Master-Count)
+               MOVE CM-Rep-Code      TO
+                    CMT-Rep-Code(Cust-Master-Count)
+               READ Customer-Master
+                   AT END SET End-Of-Cust-Master TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE Customer-Master.
+
+       Load-Rep-Table.
+           MOVE ZEROS TO Rep-Count.
+           OPEN INPUT Reps-File.
+           READ Reps-File
+               AT END SET End-Of-Reps-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Reps-File
+               ADD 1 TO Rep-Count
+               MOVE RF-Rep-Code        TO RT-Rep-Code(Rep-Count)
+               MOVE RF-Rep-Name        TO RT-Rep-Name(Rep-Count)
+               MOVE RF-Commission-Rate TO
+                    RT-Commission-Rate(Rep-Count)
+               READ Reps-File
+                   AT END SET End-Of-Reps-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE Reps-File.
+
+       Load-Ytd-Totals.
+           MOVE ZEROS TO Ytd-Totals.
+           OPEN INPUT Ytd-Totals-File.
+           READ Ytd-Totals-File
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE YF-Sales       TO YTD-Sales
+                   MOVE YF-Qty-Sold    TO YTD-Qty-Sold
+                   MOVE YF-Sales-Value TO YTD-Sales-Value
+           END-READ.
+           CLOSE Ytd-Totals-File.
+
        Select-Essential-Oils.
+           PERFORM Load-Restart-Checkpoint.
            OPEN INPUT Aroma-Sales.
-           READ Aroma-Sales
-               AT END SET End-Of-Sales-File TO TRUE
-           END-READ.
+
+           IF Restart-Count > ZEROS
+               OPEN EXTEND Aroma-Reject
+               OPEN EXTEND Aroma-Exception
+               OPEN EXTEND Cust-Exception
+               PERFORM Replay-Carried-Work-Records
+               OPEN EXTEND Carry-Forward-File
+           ELSE
+               OPEN OUTPUT Aroma-Reject
+               OPEN OUTPUT Aroma-Exception
+               OPEN OUTPUT Cust-Exception
+               OPEN OUTPUT Carry-Forward-File
+           END-IF.
+
+      *    The checkpoint buffers start empty on every run, restart
+      *    included - they only ever hold output from the current
+      *    process, never from the one that abended.
+           OPEN OUTPUT Reject-Buffer.
+           OPEN OUTPUT Exception-Buffer.
+           OPEN OUTPUT Cust-Exception-Buffer.
+           OPEN OUTPUT Carry-Forward-Buffer.
+
+           IF Restart-Count > ZEROS
+               PERFORM Restart-Count TIMES
+                   READ Aroma-Sales
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE Restart-Count TO Records-Read-Count
+           END-IF.
+
+           IF NOT End-Of-Sales-File
+               READ Aroma-Sales
+                   AT END SET End-Of-Sales-File TO TRUE
+               END-READ
+           END-IF.
 
            PERFORM UNTIL End-Of-Sales-File
                IF Essential-Oil
-                   RELEASE Work-Rec FROM Sales-Rec
+                   IF AS-Oil-Name >= 1 AND AS-Oil-Name <= 30
+                       SET Cust-Master-Idx TO 1
+                       SEARCH Cust-Master-Entry
+                           AT END
+                               MOVE AS-Customer-ID   TO CE-Customer-ID
+                               MOVE AS-Customer-Name TO CE-Customer-Name
+                               MOVE AS-Oil-Id        TO CE-Oil-Id
+                               MOVE AS-Unit-Size     TO CE-Unit-Size
+                               MOVE AS-Units-Sold    TO CE-Units-Sold
+                               WRITE Cust-Exception-Buffer-Rec
+                                   FROM Cust-Exception-Rec
+                               ADD 1 TO Unknown-Customer-Count
+                           WHEN CMT-Customer-Id(Cust-Master-Idx)
+                                   = AS-Customer-ID
+                               MOVE Sales-Rec TO Work-Rec
+                               MOVE CMT-Rep-Code(Cust-Master-Idx)
+                                    TO AW-Rep-Code
+                               RELEASE Work-Rec
+                               WRITE Carry-Forward-Buffer-Rec
+                                   FROM Work-Rec
+                       END-SEARCH
+                   ELSE
+                       MOVE AS-Customer-ID   TO ER-Customer-ID
+                       MOVE AS-Customer-Name TO ER-Customer-Name
+                       MOVE AS-Oil-Id        TO ER-Oil-Id
+                       MOVE AS-Unit-Size     TO ER-Unit-Size
+                       MOVE AS-Units-Sold    TO ER-Units-Sold
+                       WRITE Exception-Buffer-Rec FROM Exception-Record
+                       ADD 1 TO Exception-Oil-Count
+                   END-IF
+               ELSE
+                   MOVE AS-Customer-ID   TO RR-Customer-ID
+                   MOVE AS-Customer-Name TO RR-Customer-Name
+                   MOVE AS-Oil-Id        TO RR-Oil-Id
+                   MOVE AS-Unit-Size     TO RR-Unit-Size
+                   MOVE AS-Units-Sold    TO RR-Units-Sold
+                   WRITE Reject-Buffer-Rec FROM Reject-Record
+                   ADD 1 TO Reject-Oil-Count
                END-IF
            READ Aroma-Sales
                AT END SET End-Of-Sales-File TO TRUE
            END-READ
+           ADD 1 TO Records-Read-Count
+           IF NOT End-Of-Sales-File
+               DIVIDE Records-Read-Count BY Checkpoint-Interval
+                   GIVING Checkpoint-Quotient
+                   REMAINDER Checkpoint-Remainder
+               IF Checkpoint-Remainder = ZEROS
+                   PERFORM Write-Checkpoint
+                   PERFORM Flush-Checkpoint-Buffers
+               END-IF
+           END-IF
            END-PERFORM.
 
+      *    Whatever is still sitting in the buffers belongs to the
+      *    tail end of the run - records since the last checkpoint
+      *    that finished processing cleanly.  Flush it into the real
+      *    files now so a successful run's output is complete; it is
+      *    never replayed because Clear-Checkpoint/Clear-Carry-Forward
+      *    below reset the restart point once this flush is done.
+           PERFORM Flush-Checkpoint-Buffers.
+
            CLOSE Aroma-Sales.
+           CLOSE Aroma-Reject.
+           CLOSE Aroma-Exception.
+           CLOSE Cust-Exception.
+           CLOSE Carry-Forward-File.
+           CLOSE Reject-Buffer.
+           CLOSE Exception-Buffer.
+           CLOSE Cust-Exception-Buffer.
+           CLOSE Carry-Forward-Buffer.
+           PERFORM Clear-Checkpoint.
+           PERFORM Clear-Carry-Forward.
+
+       Load-Restart-Checkpoint.
+           MOVE ZEROS TO Restart-Count.
+           OPEN INPUT Checkpoint-File.
+           READ Checkpoint-File
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-Records-Processed      TO Restart-Count
+                   MOVE CKP-Reject-Oil-Count        TO Reject-Oil-Count
+                   MOVE CKP-Exception-Oil-Count     TO
+                        Exception-Oil-Count
+                   MOVE CKP-Unknown-Customer-Count  TO
+                        Unknown-Customer-Count
+           END-READ.
+           CLOSE Checkpoint-File.
+
+      *    A SORT INPUT PROCEDURE cannot be resumed mid-sort, so a
+      *    restart must feed the prior run's already-processed work
+      *    records back into the new sort before it reads any further
+      *    input - otherwise the records "skipped" below would simply
+      *    vanish from the report instead of being reprocessed.
+       Replay-Carried-Work-Records.
+           OPEN INPUT Carry-Forward-File.
+           READ Carry-Forward-File
+               AT END SET End-Of-Carry-Forward TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Carry-Forward
+               MOVE Carry-Forward-Rec TO Work-Rec
+               RELEASE Work-Rec
+               READ Carry-Forward-File
+                   AT END SET End-Of-Carry-Forward TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE Carry-Forward-File.
+
+       Write-Checkpoint.
+           MOVE Records-Read-Count   TO CKP-Records-Processed.
+           MOVE Reject-Oil-Count     TO CKP-Reject-Oil-Count.
+           MOVE Exception-Oil-Count  TO CKP-Exception-Oil-Count.
+           MOVE Unknown-Customer-Count
+                                     TO CKP-Unknown-Customer-Count.
+           OPEN OUTPUT Checkpoint-File.
+           WRITE Checkpoint-Rec.
+           CLOSE Checkpoint-File.
+
+      *    Aroma-Reject/Aroma-Exception/Cust-Exception/Carry-Forward-
+      *    File stay open for the whole input procedure, so each
+      *    Flush-xxx-Buffer paragraph below just drains its buffer
+      *    straight into the already-open real file - no reopen of
+      *    the real files is needed here.
+       Flush-Checkpoint-Buffers.
+           PERFORM Flush-Reject-Buffer.
+           PERFORM Flush-Exception-Buffer.
+           PERFORM Flush-Cust-Exception-Buffer.
+           PERFORM Flush-Carry-Forward-Buffer.
+
+       Flush-Reject-Buffer.
+           CLOSE Reject-Buffer.
+           OPEN INPUT Reject-Buffer.
+           READ Reject-Buffer
+               AT END SET End-Of-Reject-Buffer TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Reject-Buffer
+               MOVE Reject-Buffer-Rec TO Reject-Record
+               WRITE Reject-Record
+               READ Reject-Buffer
+                   AT END SET End-Of-Reject-Buffer TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE Reject-Buffer.
+           OPEN OUTPUT Reject-Buffer.
+
+       Flush-Exception-Buffer.
+           CLOSE Exception-Buffer.
+           OPEN INPUT Exception-Buffer.
+           READ Exception-Buffer
+               AT END SET End-Of-Exception-Buffer TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Exception-Buffer
+               MOVE Exception-Buffer-Rec TO Exception-Record
+               WRITE Exception-Record
+               READ Exception-Buffer
+                   AT END SET End-Of-Exception-Buffer TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE Exception-Buffer.
+           OPEN OUTPUT Exception-Buffer.
+
+       Flush-Cust-Exception-Buffer.
+           CLOSE Cust-Exception-Buffer.
+           OPEN INPUT Cust-Exception-Buffer.
+           READ Cust-Exception-Buffer
+               AT END SET End-Of-Cust-Exception-Buffer TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Cust-Exception-Buffer
+               MOVE Cust-Exception-Buffer-Rec TO Cust-Exception-Rec
+               WRITE Cust-Exception-Rec
+               READ Cust-Exception-Buffer
+                   AT END SET End-Of-Cust-Exception-Buffer TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE Cust-Exception-Buffer.
+           OPEN OUTPUT Cust-Exception-Buffer.
+
+       Flush-Carry-Forward-Buffer.
+           CLOSE Carry-Forward-Buffer.
+           OPEN INPUT Carry-Forward-Buffer.
+           READ Carry-Forward-Buffer
+               AT END SET End-Of-Carry-Forward-Buffer TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Carry-Forward-Buffer
+               MOVE Carry-Forward-Buffer-Rec TO Carry-Forward-Rec
+               WRITE Carry-Forward-Rec
+               READ Carry-Forward-Buffer
+                   AT END SET End-Of-Carry-Forward-Buffer TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE Carry-Forward-Buffer.
+           OPEN OUTPUT Carry-Forward-Buffer.
+
+       Clear-Checkpoint.
+           MOVE ZEROS TO Checkpoint-Rec.
+           OPEN OUTPUT Checkpoint-File.
+           WRITE Checkpoint-Rec.
+           CLOSE Checkpoint-File.
+
+       Clear-Carry-Forward.
+           OPEN OUTPUT Carry-Forward-File.
+           CLOSE Carry-Forward-File.
 
        Print-Summary-Report.
            OPEN OUTPUT Aroma-Report.
            OPEN OUTPUT Aroma-Sorted.
+           OPEN OUTPUT Cust-Summary-File.
+           OPEN OUTPUT Comm-Summary-File.
+           OPEN OUTPUT Aroma-Csv.
+           WRITE Csv-Line FROM Csv-Header-Line.
            WRITE Print-Line FROM Report-Main-Title AFTER
            ADVANCING 1 LINE.
            WRITE Print-Line FROM Report-Title-Underline AFTER
@@ -173,12 +882,46 @@
            WRITE Print-Line FROM Total-Sales-Value-Line AFTER
            ADVANCING 2 LINES.
 
-           CLOSE Aroma-Report, Aroma-Sorted.
+           MOVE Reject-Oil-Count TO Prn-Reject-Count.
+           WRITE Print-Line FROM Total-Reject-Line AFTER
+           ADVANCING 2 LINES.
+
+           MOVE Exception-Oil-Count TO Prn-Exception-Count.
+           WRITE Print-Line FROM Total-Exception-Line AFTER
+           ADVANCING 2 LINES.
+
+           MOVE Unknown-Customer-Count TO Prn-Cust-Exception-Count.
+           WRITE Print-Line FROM Total-Cust-Exception-Line AFTER
+           ADVANCING 2 LINES.
+
+           PERFORM Update-Ytd-Totals.
+
+           CLOSE Aroma-Report, Aroma-Sorted, Cust-Summary-File,
+                 Comm-Summary-File, Aroma-Csv.
+
+       Update-Ytd-Totals.
+           ADD Total-Sales       TO YTD-Sales.
+           ADD Total-Qty-Sold    TO YTD-Qty-Sold.
+           ADD Total-Sales-Value TO YTD-Sales-Value.
+
+           MOVE YTD-Sales       TO YF-Sales.
+           MOVE YTD-Qty-Sold    TO YF-Qty-Sold.
+           MOVE YTD-Sales-Value TO YF-Sales-Value.
+
+           OPEN OUTPUT Ytd-Totals-File.
+           WRITE Ytd-Totals-Rec.
+           CLOSE Ytd-Totals-File.
+
+           MOVE YTD-Sales-Value TO Prn-Ytd-Sales-Value.
+           WRITE Print-Line FROM Total-Ytd-Line AFTER
+           ADVANCING 2 LINES.
 
        Print-Customer-Lines.
            MOVE ZEROS TO Cust-Totals.
+           MOVE ZEROS TO Cust-Oil-Table.
            MOVE AW-Customer-Id TO Prn-Cust-Id, Prev-Cust-Id.
            MOVE AW-Customer-Name TO Prn-Cust-Name.
+           MOVE AW-Rep-Code TO Cust-Rep-Code.
 
            PERFORM UNTIL AW-Customer-Id NOT = Prev-Cust-Id
                WRITE Sorted-Record FROM Work-Rec
@@ -192,6 +935,17 @@
                ADD Value-Of-Sale TO Cust-Sales-Value,
                Total-Sales-Value
 
+               ADD Sale-Qty-Sold TO CO-Oil-Qty(AW-Oil-Number)
+               ADD Value-Of-Sale TO CO-Oil-Value(AW-Oil-Number)
+
+               MOVE AW-Customer-Id   TO CSV-Customer-Id
+               MOVE AW-Customer-Name TO CSV-Customer-Name
+               MOVE AW-Oil-Number    TO CSV-Oil-Number
+               MOVE AW-Unit-Size     TO CSV-Unit-Size
+               MOVE AW-Units-Sold    TO CSV-Units-Sold
+               MOVE Value-Of-Sale    TO CSV-Sale-Value
+               WRITE Csv-Line FROM Csv-Detail-Line
+
                RETURN Aroma-Work
                    AT END SET End-Of-Work-File TO TRUE
                END-RETURN
@@ -203,3 +957,132 @@
 
            WRITE Print-Line FROM Customer-Sales-Line AFTER
            ADVANCING 2 LINES.
+
+           MOVE Prev-Cust-Id         TO CS-Customer-Id.
+           MOVE Prn-Cust-Name        TO CS-Customer-Name.
+           MOVE Cust-Sales           TO CS-Cust-Sales.
+           MOVE Cust-Qty-Sold        TO CS-Cust-Qty-Sold.
+           MOVE Cust-Sales-Value     TO CS-Cust-Sales-Value.
+           WRITE Cust-Summary-Rec.
+
+           PERFORM Compute-Cust-Commission.
+
+           MOVE Cust-Rep-Code       TO CMS-Rep-Code.
+           MOVE Prev-Cust-Id        TO CMS-Customer-Id.
+           MOVE Prn-Cust-Name       TO CMS-Customer-Name.
+           MOVE Cust-Sales-Value    TO CMS-Sales-Value.
+           MOVE Cust-Commission     TO CMS-Commission.
+           WRITE Comm-Summary-Rec.
+
+           PERFORM Print-Oil-Breakdown-Lines.
+
+       Compute-Cust-Commission.
+           MOVE ZEROS TO Cust-Commission.
+           SET Rep-Idx TO 1.
+           SEARCH Rep-Entry
+               AT END
+                   CONTINUE
+               WHEN RT-Rep-Code(Rep-Idx) = Cust-Rep-Code
+                   COMPUTE Cust-Commission =
+                       Cust-Sales-Value * RT-Commission-Rate(Rep-Idx)
+           END-SEARCH.
+
+       Print-Oil-Breakdown-Lines.
+           MOVE ZEROS TO Oil-Sub.
+           PERFORM UNTIL Oil-Sub = 30
+               ADD 1 TO Oil-Sub
+               IF CO-Oil-Qty(Oil-Sub) NOT = ZERO
+                   MOVE Oil-Sub           TO Prn-Oil-Number
+                   MOVE CO-Oil-Qty(Oil-Sub)   TO Prn-Oil-Qty
+                   MOVE CO-Oil-Value(Oil-Sub) TO Prn-Oil-Value
+                   WRITE Print-Line FROM Oil-Breakdown-Line AFTER
+                   ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+       Print-Rank-Report.
+           MOVE ZEROS TO Rank-No.
+           OPEN OUTPUT Aroma-Rank-Report.
+           WRITE Rank-Print-Line FROM Rank-Main-Title AFTER
+           ADVANCING 1 LINE.
+           WRITE Rank-Print-Line FROM Report-Title-Underline AFTER
+           ADVANCING 1 LINE.
+           WRITE Rank-Print-Line FROM Rank-Subtitles AFTER
+           ADVANCING 3 LINES.
+
+           RETURN Cust-Rank-Work
+               AT END SET End-Of-Rank-File TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL End-Of-Rank-File
+               ADD 1 TO Rank-No
+               MOVE Rank-No             TO Prn-Rank-No
+               MOVE CR-Customer-Name    TO Prn-Rank-Cust-Name
+               MOVE CR-Customer-Id      TO Prn-Rank-Cust-Id
+               MOVE CR-Cust-Sales-Value TO Prn-Rank-Sales-Value
+               WRITE Rank-Print-Line FROM Customer-Rank-Line AFTER
+               ADVANCING 1 LINE
+
+               RETURN Cust-Rank-Work
+                   AT END SET End-Of-Rank-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE Aroma-Rank-Report.
+
+       Print-Commission-Report.
+           MOVE ZEROS TO Grand-Commission.
+           OPEN OUTPUT Aroma-Comm-Report.
+           WRITE Comm-Print-Line FROM Comm-Main-Title AFTER
+           ADVANCING 1 LINE.
+           WRITE Comm-Print-Line FROM Report-Title-Underline AFTER
+           ADVANCING 1 LINE.
+
+           RETURN Comm-Work
+               AT END SET End-Of-Comm-File TO TRUE
+           END-RETURN.
+
+           PERFORM Print-Rep-Commission-Lines UNTIL End-Of-Comm-File.
+
+           MOVE Grand-Commission TO Prn-Grand-Commission.
+           WRITE Comm-Print-Line FROM Grand-Comm-Total-Line AFTER
+           ADVANCING 3 LINES.
+
+           CLOSE Aroma-Comm-Report.
+
+       Print-Rep-Commission-Lines.
+           MOVE ZEROS TO Rep-Commission.
+           MOVE CW-Rep-Code TO Prev-Rep-Code.
+
+           SET Rep-Idx TO 1.
+           MOVE SPACES TO Prn-Rep-Name.
+           SEARCH Rep-Entry
+               AT END
+                   CONTINUE
+               WHEN RT-Rep-Code(Rep-Idx) = Prev-Rep-Code
+                   MOVE RT-Rep-Name(Rep-Idx) TO Prn-Rep-Name
+           END-SEARCH.
+           MOVE Prev-Rep-Code TO Prn-Rep-Code.
+
+           WRITE Comm-Print-Line FROM Rep-Header-Line AFTER
+           ADVANCING 2 LINES.
+           WRITE Comm-Print-Line FROM Comm-Subtitles AFTER
+           ADVANCING 1 LINE.
+
+           PERFORM UNTIL CW-Rep-Code NOT = Prev-Rep-Code
+               MOVE CW-Customer-Name TO Prn-Comm-Cust-Name
+               MOVE CW-Customer-Id   TO Prn-Comm-Cust-Id
+               MOVE CW-Sales-Value   TO Prn-Comm-Sales-Value
+               MOVE CW-Commission    TO Prn-Comm-Commission
+               WRITE Comm-Print-Line FROM Comm-Customer-Line AFTER
+               ADVANCING 1 LINE
+               ADD CW-Commission TO Rep-Commission, Grand-Commission
+
+               RETURN Comm-Work
+                   AT END SET End-Of-Comm-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           MOVE Rep-Commission TO Prn-Rep-Commission.
+           WRITE Comm-Print-Line FROM Rep-Total-Line AFTER
+           ADVANCING 2 LINES.
