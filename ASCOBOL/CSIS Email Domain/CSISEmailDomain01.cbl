@@ -1,53 +1,456 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT Graduate-Info ASSIGN TO "GradInfo.Dat"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT Country-Codes ASSIGN TO "CountryCodes.Dat"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT Email-Domain-File ASSIGN TO "SORTEDDOMAIN.Dat".
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Graduate-Info.
-           01  Graduate-Rec.
-               88  End-Of-Grad-Rec VALUE HIGH-VALUE.
-               02  GI-Stud-Name        PIC X(25).
-               02  GI-Grad-Year        PIC 9(4).
-               02  GI-Course-Code      PIC 9(1).
-               02  GI-Email-Addr       PIC X(28).
-               02  GI-Email-Domain-Name    PIC X(20).
-               02  GI-Country-Code     PIC X(2).
-
-       SD Email-Domain-File.
-           01  Email-Domain-Info.
-               88  End-Of-Email-Domain-Rec  VALUE HIGH-VALUE.
-               02  EDF-Email-Domain-Name   PIC X(20).
-               02  EDF-Stud-Name           PIC X(25).
-               02  EDF-Grad-Year           PIC 9(4).
-               02  EDF-Course-Name         PIC X(25).
-               02  EDF-Country-Name        PIC X(26).
-
-       FD Country-Codes.
-           01  Country-Code-Info.
-               88  End-Of-Country-Code-Rec VALUE HIGH-VALUE.
-               02  CCI-Country-Code    PIC X(2).
-               02  CCI-Country-Name    PIC X(26).
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:       D. FENWICK
+000030* INSTALLATION: CSIS DATA PROCESSING
+000040* DATE-WRITTEN: 08/09/2026
+000050* DATE-COMPILED:
+000060* PURPOSE:      READS THE GRADUATE INFORMATION FILE, RESOLVES
+000070*               EACH GRADUATE'S COUNTRY AND COURSE NAMES, SORTS
+000080*               THE RESULT BY E-MAIL DOMAIN NAME ONTO
+000090*               SORTEDDOMAIN.DAT, AND PRINTS A SUMMARY OF
+000100*               GRADUATE COUNTS PER DOMAIN BY GRADUATION YEAR.
+000110* TECTONICS:    COBC
+000120******************************************************************
+000130* MODIFICATION HISTORY:
+000140*   08/09/2026  DF  BUILT OUT MAIN-PROCEDURE TO READ GRADINFO.DAT,
+000150*                   LOOK UP CCI-COUNTRY-NAME AGAINST
+000160*                   COUNTRYCODES.DAT, SORT BY E-MAIL DOMAIN NAME,
+000170*                   AND WRITE SORTEDDOMAIN.DAT.
+000180*   08/09/2026  DF  ADDED A COURSES.DAT LOOKUP TABLE TO RESOLVE
+000190*                   GI-COURSE-CODE INTO EDF-COURSE-NAME.
+000200*   08/09/2026  DF  ADDED DOMAINSUM.RPT, A SUMMARY REPORT THAT
+000210*                   COUNTS GRADUATES PER E-MAIL DOMAIN BROKEN OUT
+000220*                   BY GRADUATION YEAR, PRINTED FROM
+000230*                   SORTEDDOMAIN.DAT AFTER THE SORT COMPLETES.
+000240*   08/09/2026  DF  GRADUATES WITH A COUNTRY CODE NOT FOUND IN
+000250*                   COUNTRYCODES.DAT ARE NOW FLAGGED TO
+000260*                   GRADEXCP.DAT INSTEAD OF JUST GETTING A BLANK
+000270*                   EDF-COUNTRY-NAME.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CSISEMAILDOMAIN01.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT GRADUATE-INFO ASSIGN TO "GradInfo.Dat"
+000360                ORGANIZATION IS LINE SEQUENTIAL.
+000370
+000380     SELECT COUNTRY-CODES ASSIGN TO "CountryCodes.Dat"
+000390                ORGANIZATION IS LINE SEQUENTIAL.
+000400
+000410     SELECT COURSES ASSIGN TO "Courses.Dat"
+000420                ORGANIZATION IS LINE SEQUENTIAL.
+000430
+000440     SELECT EMAIL-DOMAIN-FILE ASSIGN TO "Domain.Tmp".
+000450
+000460     SELECT SORTED-DOMAIN-FILE ASSIGN TO "SORTEDDOMAIN.Dat"
+000470                ORGANIZATION IS LINE SEQUENTIAL.
+000480
+000490     SELECT DOMAIN-SUMMARY-REPORT ASSIGN TO "DomainSum.Rpt"
+000500                ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520     SELECT GRAD-EXCEPTION ASSIGN TO "GradExcp.Dat"
+000530                ORGANIZATION IS LINE SEQUENTIAL.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  GRADUATE-INFO.
+000580     01  GRADUATE-REC.
+000590         88  END-OF-GRAD-REC            VALUE HIGH-VALUE.
+000600         02  GI-STUD-NAME               PIC X(25).
+000610         02  GI-GRAD-YEAR               PIC 9(4).
+000620         02  GI-COURSE-CODE             PIC 9(1).
+000630         02  GI-EMAIL-ADDR              PIC X(28).
+000640         02  GI-EMAIL-DOMAIN-NAME       PIC X(20).
+000650         02  GI-COUNTRY-CODE            PIC X(2).
+000660
+000670 SD  EMAIL-DOMAIN-FILE.
+000680     01  EMAIL-DOMAIN-INFO.
+000690         88  END-OF-EMAIL-DOMAIN-REC    VALUE HIGH-VALUE.
+000700         02  EDF-EMAIL-DOMAIN-NAME      PIC X(20).
+000710         02  EDF-STUD-NAME              PIC X(25).
+000720         02  EDF-GRAD-YEAR              PIC 9(4).
+000730         02  EDF-COURSE-NAME            PIC X(25).
+000740         02  EDF-COUNTRY-NAME           PIC X(26).
+000750
+000760 FD  COUNTRY-CODES.
+000770     01  COUNTRY-CODE-INFO.
+000780         88  END-OF-COUNTRY-CODE-REC    VALUE HIGH-VALUE.
+000790         02  CCI-COUNTRY-CODE           PIC X(2).
+000800         02  CCI-COUNTRY-NAME           PIC X(26).
+000810
+000820 FD  COURSES.
+000830     01  COURSE-INFO.
+000840         88  END-OF-COURSE-REC          VALUE HIGH-VALUE.
+000850         02  CRF-COURSE-CODE            PIC 9(1).
+000860         02  CRF-COURSE-NAME            PIC X(25).
+000870
+000880 FD  SORTED-DOMAIN-FILE.
+000890     01  SORTED-DOMAIN-REC              PIC X(100).
+000900     01  SORTED-DOMAIN-FIELDS.
+000910         88  END-OF-SORTED-DOMAIN-REC   VALUE HIGH-VALUE.
+000920         02  SDF-EMAIL-DOMAIN-NAME      PIC X(20).
+000930         02  SDF-STUD-NAME              PIC X(25).
+000940         02  SDF-GRAD-YEAR              PIC 9(4).
+000950         02  SDF-COURSE-NAME            PIC X(25).
+000960         02  SDF-COUNTRY-NAME           PIC X(26).
+000970
+000980 FD  DOMAIN-SUMMARY-REPORT.
+000990     01  DOMAIN-SUMMARY-LINE            PIC X(64).
+001000
+001010 FD  GRAD-EXCEPTION.
+001020     01  GRAD-EXCEPTION-REC.
+001030         02  GE-STUD-NAME               PIC X(25).
+001040         02  GE-GRAD-YEAR               PIC 9(4).
+001050         02  GE-COUNTRY-CODE            PIC X(2).
+001060
+001070 WORKING-STORAGE SECTION.
+001080******************************************************************
+001090* SWITCHES AND COUNTERS
+001100******************************************************************
+001110 77  WS-COUNTRY-COUNT                   PIC 9(4) COMP VALUE ZERO.
+001120 77  WS-COURSE-COUNT                    PIC 9(2) COMP VALUE ZERO.
+001130 77  WS-YEAR-ENTRY-COUNT                PIC 9(3) COMP VALUE ZERO.
+001140 77  WS-DOMAIN-TOTAL                    PIC 9(5) COMP VALUE ZERO.
+001150
+001160******************************************************************
+001170* COUNTRY-CODE LOOKUP TABLE, LOADED FROM COUNTRYCODES.DAT
+001180******************************************************************
+001190 01  COUNTRY-TABLE.
+001200     02  COUNTRY-ENTRY OCCURS 1 TO 300 TIMES
+001210                 DEPENDING ON WS-COUNTRY-COUNT
+001220                 INDEXED BY COUNTRY-IDX.
+001230         03  CTE-COUNTRY-CODE           PIC X(2).
+001240         03  CTE-COUNTRY-NAME           PIC X(26).
+001250
+001260******************************************************************
+001270* COURSE-CODE LOOKUP TABLE, LOADED FROM COURSES.DAT
+001280******************************************************************
+001290 01  COURSE-TABLE.
+001300     02  COURSE-ENTRY OCCURS 1 TO 10 TIMES
+001310                 DEPENDING ON WS-COURSE-COUNT
+001320                 INDEXED BY COURSE-IDX.
+001330         03  CSE-COURSE-CODE            PIC 9(1).
+001340         03  CSE-COURSE-NAME            PIC X(25).
+001350
+001360******************************************************************
+001370* GRAD-YEAR COUNT TABLE, REBUILT FOR EACH DOMAIN GROUP ON THE
+001380* SUMMARY REPORT PASS
+001390******************************************************************
+001400 01  YEAR-COUNT-TABLE.
+001410     02  YEAR-COUNT-ENTRY OCCURS 1 TO 50 TIMES
+001420                 DEPENDING ON WS-YEAR-ENTRY-COUNT
+001430                 INDEXED BY YEAR-IDX.
+001440         03  YCE-GRAD-YEAR              PIC 9(4).
+001450         03  YCE-COUNT                  PIC 9(5) COMP.
+001460
+001470 01  PREV-DOMAIN-NAME                   PIC X(20).
+001480
+001490 01  DOMAIN-MAIN-TITLE                  PIC X(46) VALUE
+001500     "GRADUATE COUNT BY E-MAIL DOMAIN AND GRAD YEAR".
+001510
+001520 01  DOMAIN-HEADER-LINE.
+001530     02  FILLER                         PIC X(14) VALUE
+001540         "EMAIL DOMAIN: ".
+001550     02  PRN-DOMAIN-NAME                PIC X(20).
+001560     02  FILLER                         PIC X(30) VALUE SPACES.
+001570
+001580 01  YEAR-COUNT-LINE.
+001590     02  FILLER                         PIC X(16) VALUE
+001600         "    GRAD YEAR : ".
+001610     02  PRN-YEAR                       PIC 9999.
+001620     02  FILLER                         PIC X(10) VALUE
+001630         "  COUNT : ".
+001640     02  PRN-YEAR-COUNT                 PIC ZZZZ9.
+001650     02  FILLER                         PIC X(29) VALUE SPACES.
+001660
+001670 01  DOMAIN-TOTAL-LINE.
+001680     02  FILLER                         PIC X(18) VALUE
+001690         "  DOMAIN TOTAL  : ".
+001700     02  PRN-DOMAIN-TOTAL               PIC ZZZZ9.
+001710     02  FILLER                         PIC X(41) VALUE SPACES.
+001720
+001730 PROCEDURE DIVISION.
+001740******************************************************************
+001750* 0000-MAINLINE
+001760******************************************************************
+001770 0000-MAINLINE.
+001780     PERFORM 1000-INITIALIZE
+001790         THRU 1000-INITIALIZE-EXIT.
+001800
+001810     SORT EMAIL-DOMAIN-FILE
+001820         ON ASCENDING KEY EDF-EMAIL-DOMAIN-NAME
+001830         INPUT PROCEDURE IS 2000-BUILD-DOMAIN-RECORDS
+001840             THRU 2000-BUILD-DOMAIN-RECORDS-EXIT
+001850         OUTPUT PROCEDURE IS 3000-WRITE-SORTED-DOMAINS
+001860             THRU 3000-WRITE-SORTED-DOMAINS-EXIT.
+001870
+001880     PERFORM 4000-PRINT-DOMAIN-SUMMARY
+001890         THRU 4000-PRINT-DOMAIN-SUMMARY-EXIT.
+001900
+001910     PERFORM 9999-EXIT
+001920         THRU 9999-EXIT-EXIT.
+001930
+001940******************************************************************
+001950* 1000-INITIALIZE - LOAD THE COUNTRY-CODE AND COURSE-CODE TABLES
+001960* INTO MEMORY
+001970******************************************************************
+001980 1000-INITIALIZE.
+001990     PERFORM 1100-LOAD-COUNTRY-TABLE
+002000         THRU 1100-LOAD-COUNTRY-TABLE-EXIT.
+002010     PERFORM 1200-LOAD-COURSE-TABLE
+002020         THRU 1200-LOAD-COURSE-TABLE-EXIT.
+002030 1000-INITIALIZE-EXIT.
+002040     EXIT.
+002050
+002060******************************************************************
+002070* 1100-LOAD-COUNTRY-TABLE
+002080******************************************************************
+002090 1100-LOAD-COUNTRY-TABLE.
+002100     OPEN INPUT COUNTRY-CODES.
+002110     READ COUNTRY-CODES
+002120         AT END SET END-OF-COUNTRY-CODE-REC TO TRUE
+002130     END-READ.
+002140
+002150     PERFORM UNTIL END-OF-COUNTRY-CODE-REC
+002160         ADD 1 TO WS-COUNTRY-COUNT
+002170         MOVE CCI-COUNTRY-CODE TO
+002180              CTE-COUNTRY-CODE(WS-COUNTRY-COUNT)
+002190         MOVE CCI-COUNTRY-NAME TO
+002200              CTE-COUNTRY-NAME(WS-COUNTRY-COUNT)
+002210         READ COUNTRY-CODES
+002220             AT END SET END-OF-COUNTRY-CODE-REC TO TRUE
+002230         END-READ
+002240     END-PERFORM.
+002250
+002260     CLOSE COUNTRY-CODES.
+002270 1100-LOAD-COUNTRY-TABLE-EXIT.
+002280     EXIT.
+002290
+002300******************************************************************
+002310* 1200-LOAD-COURSE-TABLE
+002320******************************************************************
+002330 1200-LOAD-COURSE-TABLE.
+002340     OPEN INPUT COURSES.
+002350     READ COURSES
+002360         AT END SET END-OF-COURSE-REC TO TRUE
+002370     END-READ.
+002380
+002390     PERFORM UNTIL END-OF-COURSE-REC
+002400         ADD 1 TO WS-COURSE-COUNT
+002410         MOVE CRF-COURSE-CODE TO
+002420              CSE-COURSE-CODE(WS-COURSE-COUNT)
+002430         MOVE CRF-COURSE-NAME TO
+002440              CSE-COURSE-NAME(WS-COURSE-COUNT)
+002450         READ COURSES
+002460             AT END SET END-OF-COURSE-REC TO TRUE
+002470         END-READ
+002480     END-PERFORM.
+002490
+002500     CLOSE COURSES.
+002510 1200-LOAD-COURSE-TABLE-EXIT.
+002520     EXIT.
+002530
+002540******************************************************************
+002550* 2000-BUILD-DOMAIN-RECORDS - SORT INPUT PROCEDURE.  READS EACH
+002560* GRADUATE, RESOLVES THE COUNTRY AND COURSE NAMES, AND RELEASES
+002570* THE RESULT TO THE SORT.
+002580******************************************************************
+002590 2000-BUILD-DOMAIN-RECORDS.
+002600     OPEN INPUT GRADUATE-INFO.
+002610     OPEN OUTPUT GRAD-EXCEPTION.
+002620     READ GRADUATE-INFO
+002630         AT END SET END-OF-GRAD-REC TO TRUE
+002640     END-READ.
+002650
+002660     PERFORM UNTIL END-OF-GRAD-REC
+002670         PERFORM 2100-BUILD-ONE-DOMAIN-RECORD
+002680             THRU 2100-BUILD-ONE-DOMAIN-RECORD-EXIT
+002690         READ GRADUATE-INFO
+002700             AT END SET END-OF-GRAD-REC TO TRUE
+002710         END-READ
+002720     END-PERFORM.
+002730
+002740     CLOSE GRADUATE-INFO.
+002750     CLOSE GRAD-EXCEPTION.
+002760 2000-BUILD-DOMAIN-RECORDS-EXIT.
+002770     EXIT.
+002780
+002790******************************************************************
+002800* 2100-BUILD-ONE-DOMAIN-RECORD
+002810******************************************************************
+002820 2100-BUILD-ONE-DOMAIN-RECORD.
+002830     MOVE GI-EMAIL-DOMAIN-NAME TO EDF-EMAIL-DOMAIN-NAME.
+002840     MOVE GI-STUD-NAME         TO EDF-STUD-NAME.
+002850     MOVE GI-GRAD-YEAR         TO EDF-GRAD-YEAR.
+002860
+002870     PERFORM 2200-LOOKUP-COUNTRY-NAME
+002880         THRU 2200-LOOKUP-COUNTRY-NAME-EXIT.
+002890     PERFORM 2300-LOOKUP-COURSE-NAME
+002900         THRU 2300-LOOKUP-COURSE-NAME-EXIT.
+002910
+002920     RELEASE EMAIL-DOMAIN-INFO.
+002930 2100-BUILD-ONE-DOMAIN-RECORD-EXIT.
+002940     EXIT.
+002950
+002960******************************************************************
+002970* 2200-LOOKUP-COUNTRY-NAME - RESOLVE GI-COUNTRY-CODE AGAINST THE
+002980* IN-MEMORY COUNTRY-TABLE.  A CODE WITH NO MATCH IS FLAGGED TO
+002990* GRADEXCP.DAT RATHER THAN LEFT BLANK ON THE DOMAIN FILE.
+003000******************************************************************
+003010 2200-LOOKUP-COUNTRY-NAME.
+003020     SET COUNTRY-IDX TO 1.
+003030     SEARCH COUNTRY-ENTRY
+003040         AT END
+003050             MOVE SPACES TO EDF-COUNTRY-NAME
+003060             MOVE GI-STUD-NAME TO GE-STUD-NAME
+003070             MOVE GI-GRAD-YEAR TO GE-GRAD-YEAR
+003080             MOVE GI-COUNTRY-CODE TO GE-COUNTRY-CODE
+003090             WRITE GRAD-EXCEPTION-REC
+003100         WHEN CTE-COUNTRY-CODE(COUNTRY-IDX) = GI-COUNTRY-CODE
+003110             MOVE CTE-COUNTRY-NAME(COUNTRY-IDX)
+003120                  TO EDF-COUNTRY-NAME
+003130     END-SEARCH.
+003140 2200-LOOKUP-COUNTRY-NAME-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180* 2300-LOOKUP-COURSE-NAME - RESOLVE GI-COURSE-CODE AGAINST THE
+003190* IN-MEMORY COURSE-TABLE.
+003200******************************************************************
+003210 2300-LOOKUP-COURSE-NAME.
+003220     SET COURSE-IDX TO 1.
+003230     SEARCH COURSE-ENTRY
+003240         AT END
+003250             MOVE SPACES TO EDF-COURSE-NAME
+003260         WHEN CSE-COURSE-CODE(COURSE-IDX) = GI-COURSE-CODE
+003270             MOVE CSE-COURSE-NAME(COURSE-IDX)
+003280                  TO EDF-COURSE-NAME
+003290     END-SEARCH.
+003300 2300-LOOKUP-COURSE-NAME-EXIT.
+003310     EXIT.
+003320
+003330******************************************************************
+003340* 3000-WRITE-SORTED-DOMAINS - SORT OUTPUT PROCEDURE.  RETURNS
+003350* EACH SORTED RECORD AND WRITES IT TO SORTEDDOMAIN.DAT.
+003360******************************************************************
+003370 3000-WRITE-SORTED-DOMAINS.
+003380     OPEN OUTPUT SORTED-DOMAIN-FILE.
+003390     RETURN EMAIL-DOMAIN-FILE
+003400         AT END SET END-OF-EMAIL-DOMAIN-REC TO TRUE
+003410     END-RETURN.
+003420
+003430     PERFORM UNTIL END-OF-EMAIL-DOMAIN-REC
+003440         WRITE SORTED-DOMAIN-REC FROM EMAIL-DOMAIN-INFO
+003450         RETURN EMAIL-DOMAIN-FILE
+003460             AT END SET END-OF-EMAIL-DOMAIN-REC TO TRUE
+003470         END-RETURN
+003480     END-PERFORM.
+003490
+003500     CLOSE SORTED-DOMAIN-FILE.
+003510 3000-WRITE-SORTED-DOMAINS-EXIT.
+003520     EXIT.
+003530
+003540******************************************************************
+003550* 4000-PRINT-DOMAIN-SUMMARY - REREADS SORTEDDOMAIN.DAT, WHICH IS
+003560* IN E-MAIL DOMAIN SEQUENCE, AND PRINTS A GRADUATE COUNT PER
+003570* DOMAIN BROKEN OUT BY GRADUATION YEAR.
+003580******************************************************************
+003590 4000-PRINT-DOMAIN-SUMMARY.
+003600     OPEN INPUT SORTED-DOMAIN-FILE.
+003610     OPEN OUTPUT DOMAIN-SUMMARY-REPORT.
+003620
+003630     WRITE DOMAIN-SUMMARY-LINE FROM DOMAIN-MAIN-TITLE.
+003640
+003650     READ SORTED-DOMAIN-FILE
+003660         AT END SET END-OF-SORTED-DOMAIN-REC TO TRUE
+003670     END-READ.
+003680
+003690     PERFORM UNTIL END-OF-SORTED-DOMAIN-REC
+003700         PERFORM 4100-PRINT-ONE-DOMAIN-GROUP
+003710             THRU 4100-PRINT-ONE-DOMAIN-GROUP-EXIT
+003720     END-PERFORM.
+003730
+003740     CLOSE SORTED-DOMAIN-FILE.
+003750     CLOSE DOMAIN-SUMMARY-REPORT.
+003760 4000-PRINT-DOMAIN-SUMMARY-EXIT.
+003770     EXIT.
+003780
+003790******************************************************************
+003800* 4100-PRINT-ONE-DOMAIN-GROUP - ACCUMULATES ONE DOMAIN'S WORTH OF
+003810* CONTIGUOUS SORTEDDOMAIN.DAT RECORDS AND PRINTS ITS BREAKDOWN.
+003820******************************************************************
+003830 4100-PRINT-ONE-DOMAIN-GROUP.
+003840     MOVE ZEROS TO WS-YEAR-ENTRY-COUNT.
+003850     MOVE ZEROS TO WS-DOMAIN-TOTAL.
+003860     MOVE SDF-EMAIL-DOMAIN-NAME TO PREV-DOMAIN-NAME.
+003870
+003880     PERFORM UNTIL SDF-EMAIL-DOMAIN-NAME NOT = PREV-DOMAIN-NAME
+003890             OR END-OF-SORTED-DOMAIN-REC
+003900         PERFORM 4200-ACCUMULATE-YEAR-COUNT
+003910             THRU 4200-ACCUMULATE-YEAR-COUNT-EXIT
+003920         ADD 1 TO WS-DOMAIN-TOTAL
+003930         READ SORTED-DOMAIN-FILE
+003940             AT END SET END-OF-SORTED-DOMAIN-REC TO TRUE
+003950         END-READ
+003960     END-PERFORM.
+003970
+003980     PERFORM 4300-PRINT-DOMAIN-GROUP-LINES
+003990         THRU 4300-PRINT-DOMAIN-GROUP-LINES-EXIT.
+004000 4100-PRINT-ONE-DOMAIN-GROUP-EXIT.
+004010     EXIT.
+004020
+004030******************************************************************
+004040* 4200-ACCUMULATE-YEAR-COUNT - TALLIES THE CURRENT RECORD'S
+004050* GRADUATION YEAR INTO THE YEAR-COUNT-TABLE FOR THIS DOMAIN GROUP.
+004060******************************************************************
+004070 4200-ACCUMULATE-YEAR-COUNT.
+004080     SET YEAR-IDX TO 1.
+004090     SEARCH YEAR-COUNT-ENTRY
+004100         AT END
+004110             ADD 1 TO WS-YEAR-ENTRY-COUNT
+004120             MOVE SDF-GRAD-YEAR TO
+004130                  YCE-GRAD-YEAR(WS-YEAR-ENTRY-COUNT)
+004140             MOVE 1 TO YCE-COUNT(WS-YEAR-ENTRY-COUNT)
+004150         WHEN YCE-GRAD-YEAR(YEAR-IDX) = SDF-GRAD-YEAR
+004160             ADD 1 TO YCE-COUNT(YEAR-IDX)
+004170     END-SEARCH.
+004180 4200-ACCUMULATE-YEAR-COUNT-EXIT.
+004190     EXIT.
+004200
+004210******************************************************************
+004220* 4300-PRINT-DOMAIN-GROUP-LINES - PRINTS THE DOMAIN HEADER, ONE
+004230* LINE PER GRADUATION YEAR, AND THE DOMAIN TOTAL.
+004240******************************************************************
+004250 4300-PRINT-DOMAIN-GROUP-LINES.
+004260     MOVE PREV-DOMAIN-NAME TO PRN-DOMAIN-NAME.
+004270     WRITE DOMAIN-SUMMARY-LINE FROM DOMAIN-HEADER-LINE.
+004280
+004290     PERFORM 4310-PRINT-YEAR-LINE
+004300         THRU 4310-PRINT-YEAR-LINE-EXIT
+004310         VARYING YEAR-IDX FROM 1 BY 1
+004320         UNTIL YEAR-IDX > WS-YEAR-ENTRY-COUNT.
+004330
+004340     MOVE WS-DOMAIN-TOTAL TO PRN-DOMAIN-TOTAL.
+004350     WRITE DOMAIN-SUMMARY-LINE FROM DOMAIN-TOTAL-LINE.
+004360 4300-PRINT-DOMAIN-GROUP-LINES-EXIT.
+004370     EXIT.
+004380
+004390******************************************************************
+004400* 4310-PRINT-YEAR-LINE
+004410******************************************************************
+004420 4310-PRINT-YEAR-LINE.
+004430     MOVE YCE-GRAD-YEAR(YEAR-IDX) TO PRN-YEAR.
+004440     MOVE YCE-COUNT(YEAR-IDX)    TO PRN-YEAR-COUNT.
+004450     WRITE DOMAIN-SUMMARY-LINE FROM YEAR-COUNT-LINE.
+004460 4310-PRINT-YEAR-LINE-EXIT.
+004470     EXIT.
+004480
+004490******************************************************************
+004500* 9999-EXIT - COMMON PROGRAM EXIT
+004510******************************************************************
+004520 9999-EXIT.
+004530     STOP RUN.
+004540 9999-EXIT-EXIT.
+004550     EXIT.
+004560 END PROGRAM CSISEMAILDOMAIN01.
